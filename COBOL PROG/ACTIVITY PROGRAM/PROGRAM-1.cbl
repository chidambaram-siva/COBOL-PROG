@@ -1,106 +1,261 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NUMCHECK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-CHOICE     PIC 9.
-       01  WS-NUMBER     PIC 9(5).
-       01  WS-TEMP       PIC 9(5).
-       01  WS-REVERSE    PIC 9(5) VALUE 0.
-       01  WS-DIGIT      PIC 9.
-       01  WS-SUM        PIC 9(6) VALUE 0.
-       01  WS-COUNT      PIC 9(5).
-       01  WS-ARM-SUM    PIC 9(6) VALUE 0.
-       01  WS-POWER      PIC 9(6).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-  
-               DISPLAY "1. Check Palindrome Number"
-               DISPLAY "2. Check Armstrong Number"
-               DISPLAY "3. Check Perfect Number"
-               DISPLAY "4. Exit"
-               DISPLAY "Enter your choice: "
-               ACCEPT WS-CHOICE
-
-               EVALUATE WS-CHOICE
-                   WHEN 1
-                       PERFORM PALINDROME-CHECK
-                   WHEN 2
-                       PERFORM ARMSTRONG-CHECK
-                   WHEN 3
-                       PERFORM PERFECT-CHECK
-                   WHEN 4
-                       DISPLAY "Exiting Program..."
-                   WHEN OTHER
-                       DISPLAY "Invalid Choice"
-               END-EVALUATE
-    
-
-           STOP RUN.
-
-       PALINDROME-CHECK.
-           DISPLAY "Enter number: "
-           ACCEPT WS-NUMBER
-
-           MOVE WS-NUMBER TO WS-TEMP
-           MOVE 0 TO WS-REVERSE
-
-           PERFORM UNTIL WS-TEMP = 0
-               DIVIDE WS-TEMP BY 10
-                   GIVING WS-TEMP
-                   REMAINDER WS-DIGIT
-               COMPUTE WS-REVERSE =
-                   (WS-REVERSE * 10) + WS-DIGIT
-           END-PERFORM
-
-           IF WS-REVERSE = WS-NUMBER
-               DISPLAY "Palindrome Number"
-           ELSE
-               DISPLAY "Not a Palindrome Number"
-           END-IF.
-
-       ARMSTRONG-CHECK.
-           DISPLAY "Enter number: "
-           ACCEPT WS-NUMBER
-
-           MOVE WS-NUMBER TO WS-TEMP
-           MOVE 0 TO WS-ARM-SUM
-
-           PERFORM UNTIL WS-TEMP = 0
-               DIVIDE WS-TEMP BY 10
-                   GIVING WS-TEMP
-                   REMAINDER WS-DIGIT
-               COMPUTE WS-POWER =
-                   WS-DIGIT * WS-DIGIT * WS-DIGIT
-               ADD WS-POWER TO WS-ARM-SUM
-           END-PERFORM
-
-           IF WS-ARM-SUM = WS-NUMBER
-               DISPLAY "Armstrong Number"
-           ELSE
-               DISPLAY "Not an Armstrong Number"
-           END-IF.
-
-       PERFECT-CHECK.
-           DISPLAY "Enter number: "
-           ACCEPT WS-NUMBER
-
-           MOVE 0 TO WS-SUM
-
-           PERFORM VARYING WS-COUNT FROM 1 BY 1
-               UNTIL WS-COUNT = WS-NUMBER
-               DIVIDE WS-NUMBER BY WS-COUNT
-                   GIVING WS-TEMP
-                   REMAINDER WS-DIGIT
-               IF WS-DIGIT = 0
-                   ADD WS-COUNT TO WS-SUM
-               END-IF
-           END-PERFORM
-
-           IF WS-SUM = WS-NUMBER
-               DISPLAY "Perfect Number"
-           ELSE
-               DISPLAY "Not a Perfect Number"
-           END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMFILE ASSIGN TO NUMFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-NUM-FS.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NUMFILE.
+       01 NUM-REC PIC 9(5).
+       FD RPTFILE.
+       01 RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHOICE     PIC 9.
+       01  WS-NUMBER     PIC 9(5).
+       01  WS-TEMP       PIC 9(5).
+       01  WS-REVERSE    PIC 9(5) VALUE 0.
+       01  WS-DIGIT      PIC 9.
+       01  WS-SUM        PIC 9(6) VALUE 0.
+       01  WS-COUNT      PIC 9(5).
+       01  WS-ARM-SUM    PIC 9(6) VALUE 0.
+       01  WS-POWER      PIC 9(6).
+
+       01  WS-NUM-FS     PIC XX.
+       01  WS-RPT-FS     PIC XX.
+       01  WS-IS-PALINDROME PIC X(01) VALUE "N".
+           88 IS-PALINDROME VALUE "Y".
+       01  WS-IS-ARMSTRONG  PIC X(01) VALUE "N".
+           88 IS-ARMSTRONG VALUE "Y".
+       01  WS-IS-PERFECT    PIC X(01) VALUE "N".
+           88 IS-PERFECT VALUE "Y".
+       01  WS-PAL-COUNT     PIC 9(5) VALUE 0.
+       01  WS-ARM-COUNT     PIC 9(5) VALUE 0.
+       01  WS-PERF-COUNT    PIC 9(5) VALUE 0.
+       01  WS-TOTAL-COUNT   PIC 9(5) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05 WS-DL-NUMBER    PIC Z(4)9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WS-DL-PAL       PIC X(03).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WS-DL-ARM       PIC X(03).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WS-DL-PERF      PIC X(03).
+           05 FILLER          PIC X(57) VALUE SPACES.
+       01  WS-SUMMARY-LINE.
+           05 WS-SL-LABEL     PIC X(23).
+           05 WS-SL-COUNT     PIC Z(4)9.
+           05 FILLER          PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+               DISPLAY "1. Check Palindrome Number"
+               DISPLAY "2. Check Armstrong Number"
+               DISPLAY "3. Check Perfect Number"
+               DISPLAY "4. Exit"
+               DISPLAY "5. Batch Mode (File-Driven)"
+               DISPLAY "Enter your choice: "
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM PALINDROME-CHECK
+                   WHEN 2
+                       PERFORM ARMSTRONG-CHECK
+                   WHEN 3
+                       PERFORM PERFECT-CHECK
+                   WHEN 4
+                       DISPLAY "Exiting Program..."
+                   WHEN 5
+                       PERFORM BATCH-PROCESS THRU BATCH-PROCESS-EXIT
+                   WHEN OTHER
+                       DISPLAY "Invalid Choice"
+               END-EVALUATE
+
+
+           STOP RUN.
+
+       PALINDROME-CHECK.
+           DISPLAY "Enter number: "
+           ACCEPT WS-NUMBER
+
+           PERFORM COMPUTE-PALINDROME
+
+           IF IS-PALINDROME
+               DISPLAY "Palindrome Number"
+           ELSE
+               DISPLAY "Not a Palindrome Number"
+           END-IF.
+
+       ARMSTRONG-CHECK.
+           DISPLAY "Enter number: "
+           ACCEPT WS-NUMBER
+
+           PERFORM COMPUTE-ARMSTRONG
+
+           IF IS-ARMSTRONG
+               DISPLAY "Armstrong Number"
+           ELSE
+               DISPLAY "Not an Armstrong Number"
+           END-IF.
+
+       PERFECT-CHECK.
+           DISPLAY "Enter number: "
+           ACCEPT WS-NUMBER
+
+           PERFORM COMPUTE-PERFECT
+
+           IF IS-PERFECT
+               DISPLAY "Perfect Number"
+           ELSE
+               DISPLAY "Not a Perfect Number"
+           END-IF.
+
+       COMPUTE-PALINDROME.
+           MOVE WS-NUMBER TO WS-TEMP
+           MOVE 0 TO WS-REVERSE
+           MOVE "N" TO WS-IS-PALINDROME
+
+           PERFORM UNTIL WS-TEMP = 0
+               DIVIDE WS-TEMP BY 10
+                   GIVING WS-TEMP
+                   REMAINDER WS-DIGIT
+               COMPUTE WS-REVERSE =
+                   (WS-REVERSE * 10) + WS-DIGIT
+           END-PERFORM
+
+           IF WS-REVERSE = WS-NUMBER
+               MOVE "Y" TO WS-IS-PALINDROME
+           END-IF.
+
+       COMPUTE-ARMSTRONG.
+           MOVE WS-NUMBER TO WS-TEMP
+           MOVE 0 TO WS-ARM-SUM
+           MOVE "N" TO WS-IS-ARMSTRONG
+
+           PERFORM UNTIL WS-TEMP = 0
+               DIVIDE WS-TEMP BY 10
+                   GIVING WS-TEMP
+                   REMAINDER WS-DIGIT
+               COMPUTE WS-POWER =
+                   WS-DIGIT * WS-DIGIT * WS-DIGIT
+               ADD WS-POWER TO WS-ARM-SUM
+           END-PERFORM
+
+           IF WS-ARM-SUM = WS-NUMBER
+               MOVE "Y" TO WS-IS-ARMSTRONG
+           END-IF.
+
+       COMPUTE-PERFECT.
+           MOVE 0 TO WS-SUM
+           MOVE "N" TO WS-IS-PERFECT
+
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+               UNTIL WS-COUNT = WS-NUMBER
+               DIVIDE WS-NUMBER BY WS-COUNT
+                   GIVING WS-TEMP
+                   REMAINDER WS-DIGIT
+               IF WS-DIGIT = 0
+                   ADD WS-COUNT TO WS-SUM
+               END-IF
+           END-PERFORM
+
+           IF WS-SUM = WS-NUMBER
+               MOVE "Y" TO WS-IS-PERFECT
+           END-IF.
+
+       BATCH-PROCESS.
+           OPEN INPUT NUMFILE
+           IF WS-NUM-FS NOT = "00"
+               DISPLAY "NUMCHECK: ERROR OPENING NUMFILE " WS-NUM-FS
+               GO TO BATCH-PROCESS-EXIT
+           END-IF
+
+           OPEN OUTPUT RPTFILE
+           IF WS-RPT-FS NOT = "00"
+               DISPLAY "NUMCHECK: ERROR OPENING RPTFILE " WS-RPT-FS
+               CLOSE NUMFILE
+               GO TO BATCH-PROCESS-EXIT
+           END-IF
+
+           MOVE "NUMBER    PAL ARM PERF" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ALL "-" TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM UNTIL WS-NUM-FS = "10"
+               READ NUMFILE
+                   AT END
+                       MOVE "10" TO WS-NUM-FS
+                   NOT AT END
+                       PERFORM BATCH-CHECK-ONE
+               END-READ
+           END-PERFORM
+
+           PERFORM BATCH-WRITE-SUMMARY
+
+           CLOSE NUMFILE RPTFILE.
+       BATCH-PROCESS-EXIT.
+           EXIT.
+
+       BATCH-CHECK-ONE.
+           MOVE NUM-REC TO WS-NUMBER
+           ADD 1 TO WS-TOTAL-COUNT
+
+           PERFORM COMPUTE-PALINDROME
+           PERFORM COMPUTE-ARMSTRONG
+           PERFORM COMPUTE-PERFECT
+
+           MOVE WS-NUMBER TO WS-DL-NUMBER
+           IF IS-PALINDROME
+               MOVE "YES" TO WS-DL-PAL
+               ADD 1 TO WS-PAL-COUNT
+           ELSE
+               MOVE "NO " TO WS-DL-PAL
+           END-IF
+           IF IS-ARMSTRONG
+               MOVE "YES" TO WS-DL-ARM
+               ADD 1 TO WS-ARM-COUNT
+           ELSE
+               MOVE "NO " TO WS-DL-ARM
+           END-IF
+           IF IS-PERFECT
+               MOVE "YES" TO WS-DL-PERF
+               ADD 1 TO WS-PERF-COUNT
+           ELSE
+               MOVE "NO " TO WS-DL-PERF
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       BATCH-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "NUMBERS PROCESSED     :" TO WS-SL-LABEL
+           MOVE WS-TOTAL-COUNT TO WS-SL-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PALINDROME COUNT      :" TO WS-SL-LABEL
+           MOVE WS-PAL-COUNT TO WS-SL-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ARMSTRONG COUNT       :" TO WS-SL-LABEL
+           MOVE WS-ARM-COUNT TO WS-SL-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PERFECT NUMBER COUNT  :" TO WS-SL-LABEL
+           MOVE WS-PERF-COUNT TO WS-SL-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
