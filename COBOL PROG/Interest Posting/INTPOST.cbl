@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INTPOST.
+000120 AUTHOR. D L SYSTEMS GROUP.
+000130 INSTALLATION. DATA PROCESSING CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160 REMARKS. MONTH-END INTEREST POSTING. READS ACCOUNT1, APPLIES A
+000170     RATE KEYED BY ACCT-TYPE, POSTS THE COMPUTED INTEREST INTO
+000180     BALANCE AND PRODUCES A PER-ACCOUNT INTEREST-PAID LISTING.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY                                      *
+000210*  DATE      BY   DESCRIPTION                                *
+000220*  08/09/26  DLS  INITIAL VERSION.                           *
+000230*----------------------------------------------------------*
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT ACCOUNT1 ASSIGN TO ACCOUNTF
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS ACCT-NO
+000310         FILE STATUS IS WS-ACC-FS.
+
+000320     SELECT INTRPT ASSIGN TO INTRPT
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-RPT-FS.
+
+000345     SELECT INTCTL ASSIGN TO INTCTL
+000346         ORGANIZATION IS SEQUENTIAL
+000347         FILE STATUS IS WS-IC-FS.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  ACCOUNT1.
+000380 01  ACCT-REC.
+000390     COPY ACCTREC.
+
+000400 FD  INTRPT.
+000410 01  INT-REC.
+000420     05 INT-ACCT-NO PIC X(10).
+000430     05 INT-CUST-NAME PIC X(30).
+000440     05 INT-ACCT-TYPE PIC X(01).
+000450     05 INT-OLD-BALANCE PIC 9(7)V99.
+000460     05 INT-RATE PIC 9V9(4).
+000470     05 INT-AMOUNT PIC 9(7)V99.
+000480     05 INT-NEW-BALANCE PIC 9(7)V99.
+
+000485 FD  INTCTL.
+000486 01  INTCTL-REC.
+000487     COPY INTCTLREC.
+
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-ACC-FS PIC X(02).
+000510 01  WS-RPT-FS PIC X(02).
+000515 01  WS-IC-FS PIC X(02).
+000520 01  WS-EOF-SW PIC X(01) VALUE "N".
+000530     88 ACC-AT-EOF VALUE "Y".
+
+000540 01  WS-INT-RATE PIC 9V9(4) VALUE ZERO.
+000550 01  WS-INT-AMOUNT PIC 9(7)V99 VALUE ZERO.
+000560 01  WS-OLD-BALANCE PIC 9(7)V99 VALUE ZERO.
+000570 01  WS-NEW-BALANCE PIC 9(7)V99 VALUE ZERO.
+
+000580 01  WS-ACCOUNTS-READ PIC 9(05) COMP VALUE ZERO.
+000590 01  WS-ACCOUNTS-POSTED PIC 9(05) COMP VALUE ZERO.
+000600 01  WS-ACCOUNTS-SKIPPED PIC 9(05) COMP VALUE ZERO.
+000610 01  WS-TOTAL-INTEREST PIC 9(09)V99 VALUE ZERO.
+
+000620 PROCEDURE DIVISION.
+
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000650     PERFORM 2000-POST-INTEREST THRU 2000-EXIT
+000660         UNTIL ACC-AT-EOF.
+000670     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000680     STOP RUN.
+
+000690*----------------------------------------------------------*
+000700* 1000-INITIALIZE - OPEN THE MASTER FOR UPDATE AND THE      *
+000710*                   INTEREST-PAID LISTING FOR OUTPUT.       *
+000720*----------------------------------------------------------*
+000730 1000-INITIALIZE.
+000740     OPEN I-O ACCOUNT1.
+000750     IF WS-ACC-FS NOT = "00"
+000760         DISPLAY "INTPOST: ERROR OPENING ACCOUNT1 " WS-ACC-FS
+000770         STOP RUN
+000780     END-IF.
+000790     OPEN OUTPUT INTRPT.
+000800     IF WS-RPT-FS NOT = "00"
+000810         DISPLAY "INTPOST: ERROR OPENING INTRPT " WS-RPT-FS
+000820         STOP RUN
+000830     END-IF.
+000840 1000-EXIT.
+000850     EXIT.
+
+000860*----------------------------------------------------------*
+000870* 2000-POST-INTEREST - READ ONE ACCOUNT, COMPUTE AND POST   *
+000880*                      ITS INTEREST, AND LIST IT.           *
+000890*----------------------------------------------------------*
+000900 2000-POST-INTEREST.
+000910     READ ACCOUNT1
+000920         AT END
+000930             MOVE "Y" TO WS-EOF-SW
+000940             GO TO 2000-EXIT
+000950     END-READ.
+000960     ADD 1 TO WS-ACCOUNTS-READ.
+000970     IF ACCT-STATUS = "I"
+000980         ADD 1 TO WS-ACCOUNTS-SKIPPED
+000990         GO TO 2000-EXIT
+001000     END-IF.
+001010     PERFORM 2100-LOOKUP-RATE THRU 2100-EXIT.
+001020     IF WS-INT-RATE = ZERO
+001030         ADD 1 TO WS-ACCOUNTS-SKIPPED
+001040         GO TO 2000-EXIT
+001050     END-IF.
+001060     MOVE BALANCE TO WS-OLD-BALANCE.
+001070     COMPUTE WS-INT-AMOUNT ROUNDED = BALANCE * WS-INT-RATE.
+001080     IF WS-INT-AMOUNT = ZERO
+001090         ADD 1 TO WS-ACCOUNTS-SKIPPED
+001100         GO TO 2000-EXIT
+001110     END-IF.
+001120     ADD WS-INT-AMOUNT TO BALANCE.
+001130     MOVE BALANCE TO WS-NEW-BALANCE.
+001140     REWRITE ACCT-REC
+001150         INVALID KEY
+001160             DISPLAY "INTPOST: REWRITE FAILED " ACCT-NO
+001170             ADD 1 TO WS-ACCOUNTS-SKIPPED
+001180             GO TO 2000-EXIT
+001190     END-REWRITE.
+001200     PERFORM 2200-WRITE-LISTING THRU 2200-EXIT.
+001210     ADD 1 TO WS-ACCOUNTS-POSTED.
+001220     ADD WS-INT-AMOUNT TO WS-TOTAL-INTEREST.
+001230 2000-EXIT.
+001240     EXIT.
+
+001250*----------------------------------------------------------*
+001260* 2100-LOOKUP-RATE - RATE KEYED BY ACCT-TYPE:               *
+001270*                    S=SAVINGS, C=CHECKING, P=PREMIUM.      *
+001280*----------------------------------------------------------*
+001290 2100-LOOKUP-RATE.
+001300     EVALUATE ACCT-TYPE
+001310         WHEN "S"
+001320             MOVE 0.0150 TO WS-INT-RATE
+001330         WHEN "C"
+001340             MOVE 0.0050 TO WS-INT-RATE
+001350         WHEN "P"
+001360             MOVE 0.0250 TO WS-INT-RATE
+001370         WHEN OTHER
+001380             MOVE ZERO TO WS-INT-RATE
+001390     END-EVALUATE.
+001400 2100-EXIT.
+001410     EXIT.
+
+001420*----------------------------------------------------------*
+001430* 2200-WRITE-LISTING - ONE LINE ON THE INTEREST-PAID        *
+001440*                      LISTING FOR THIS ACCOUNT.            *
+001450*----------------------------------------------------------*
+001460 2200-WRITE-LISTING.
+001470     MOVE ACCT-NO TO INT-ACCT-NO.
+001480     MOVE CUST-NAME TO INT-CUST-NAME.
+001490     MOVE ACCT-TYPE TO INT-ACCT-TYPE.
+001500     MOVE WS-OLD-BALANCE TO INT-OLD-BALANCE.
+001510     MOVE WS-INT-RATE TO INT-RATE.
+001520     MOVE WS-INT-AMOUNT TO INT-AMOUNT.
+001530     MOVE WS-NEW-BALANCE TO INT-NEW-BALANCE.
+001540     WRITE INT-REC.
+001550 2200-EXIT.
+001560     EXIT.
+
+001570*----------------------------------------------------------*
+001580* 8000-FINALIZE - SHOW THE RUN SUMMARY AND CLOSE THE FILES. *
+001590*----------------------------------------------------------*
+001600 8000-FINALIZE.
+001610     DISPLAY "INTPOST - MONTH-END INTEREST POSTING SUMMARY".
+001620     DISPLAY "ACCOUNTS READ      : " WS-ACCOUNTS-READ.
+001630     DISPLAY "ACCOUNTS POSTED    : " WS-ACCOUNTS-POSTED.
+001640     DISPLAY "ACCOUNTS SKIPPED   : " WS-ACCOUNTS-SKIPPED.
+001650     DISPLAY "TOTAL INTEREST PAID: " WS-TOTAL-INTEREST.
+001655     OPEN OUTPUT INTCTL.
+001656     IF WS-IC-FS = "00"
+001657         MOVE WS-TOTAL-INTEREST TO IC-TOTAL-INTEREST
+001658         MOVE WS-ACCOUNTS-POSTED TO IC-ACCOUNTS-POSTED
+001659         WRITE INTCTL-REC
+001660         CLOSE INTCTL
+001661     ELSE
+001662         DISPLAY "INTPOST: ERROR OPENING INTCTL " WS-IC-FS
+001663     END-IF.
+001664     CLOSE ACCOUNT1 INTRPT.
+001670 8000-EXIT.
+001680     EXIT.
