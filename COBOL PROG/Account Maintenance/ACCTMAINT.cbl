@@ -0,0 +1,287 @@
+
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ACCTMAINT.
+000120 AUTHOR. D L SYSTEMS GROUP.
+000130 INSTALLATION. DATA PROCESSING CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160 REMARKS. ACCOUNT MASTER MAINTENANCE - OPEN, CLOSE, REACTIVATE
+000170     AND ACCOUNT TYPE CHANGE PROCESSING AGAINST ACCOUNT1,
+000180     DRIVEN FROM A SEQUENTIAL CONTROL-CARD FILE.
+000190*----------------------------------------------------------*
+000200* MODIFICATION HISTORY                                      *
+000210*  DATE      BY   DESCRIPTION                                *
+000220*  08/09/26  DLS  INITIAL VERSION - OPEN/CLOSE/REACTIVATE/   *
+000230*                 ACCOUNT TYPE CHANGE FROM CONTROL CARDS.    *
+000240*----------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CTLCARD ASSIGN TO CTLCARD
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-CTL-FS.
+
+000310     SELECT ACCOUNT1 ASSIGN TO ACCOUNTF
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS ACCT-NO
+000350         FILE STATUS IS WS-ACC-FS.
+
+000360     SELECT MAINTLOG ASSIGN TO MAINTLOG
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-LOG-FS.
+
+000385     SELECT OPNCTL ASSIGN TO OPNCTL
+000386         ORGANIZATION IS SEQUENTIAL
+000387         FILE STATUS IS WS-OC-FS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CTLCARD.
+000420 01  CTL-REC.
+000430     05 CTL-ACTION PIC X(01).
+000440        88 CTL-OPEN VALUE "O".
+000450        88 CTL-CLOSE VALUE "C".
+000460        88 CTL-REACTIVATE VALUE "R".
+000470        88 CTL-CHG-TYPE VALUE "T".
+000480     05 CTL-ACCT-NO PIC X(10).
+000490     05 CTL-CUST-NAME PIC X(30).
+000500     05 CTL-ACCT-TYPE PIC X(01).
+000510     05 CTL-OPEN-BAL PIC 9(7)V99.
+
+000520 FD  ACCOUNT1.
+000530 01  ACCT-REC.
+000540     COPY ACCTREC.
+
+000550 FD  MAINTLOG.
+000560 01  LOG-REC.
+000570     05 LOG-ACTION PIC X(01).
+000580     05 LOG-ACCT-NO PIC X(10).
+000590     05 LOG-RESULT PIC X(20).
+
+000595 FD  OPNCTL.
+000596 01  OPNCTL-REC.
+000597     COPY OPNCTLREC.
+
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-CTL-FS PIC X(02).
+000620     88 CTL-FILE-OK VALUE "00".
+000630 01  WS-ACC-FS PIC X(02).
+000640     88 ACC-FILE-OK VALUE "00".
+000650 01  WS-LOG-FS PIC X(02).
+000655 01  WS-OC-FS PIC X(02).
+000658 01  WS-TOTAL-OPENED-BAL PIC 9(09)V99 VALUE ZERO.
+
+000660 01  WS-EOF-SW PIC X(01) VALUE "N".
+000670     88 CTL-AT-EOF VALUE "Y".
+
+000680 01  WS-COUNTERS.
+000690     05 WS-CARDS-READ PIC 9(05) COMP VALUE ZERO.
+000700     05 WS-OPENED-CNT PIC 9(05) COMP VALUE ZERO.
+000710     05 WS-CLOSED-CNT PIC 9(05) COMP VALUE ZERO.
+000720     05 WS-REACT-CNT PIC 9(05) COMP VALUE ZERO.
+000730     05 WS-CHGTYPE-CNT PIC 9(05) COMP VALUE ZERO.
+000740     05 WS-REJECT-CNT PIC 9(05) COMP VALUE ZERO.
+
+000750 PROCEDURE DIVISION.
+
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000780     PERFORM 2000-PROCESS-CARDS THRU 2000-EXIT
+000790         UNTIL CTL-AT-EOF.
+000800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000810     STOP RUN.
+
+000820*----------------------------------------------------------*
+000830* 1000-INITIALIZE - OPEN ALL FILES FOR THIS RUN.            *
+000840*----------------------------------------------------------*
+000850 1000-INITIALIZE.
+000860     OPEN INPUT CTLCARD.
+000870     IF NOT CTL-FILE-OK
+000880         DISPLAY "ACCTMAINT: ERROR OPENING CTLCARD " WS-CTL-FS
+000890         STOP RUN
+000900     END-IF.
+000910     OPEN I-O ACCOUNT1.
+000920     IF NOT ACC-FILE-OK
+000930         DISPLAY "ACCTMAINT: ERROR OPENING ACCOUNT1 " WS-ACC-FS
+000940         STOP RUN
+000950     END-IF.
+000960     OPEN OUTPUT MAINTLOG.
+000970     IF WS-LOG-FS NOT = "00"
+000980         DISPLAY "ACCTMAINT: ERROR OPENING MAINTLOG " WS-LOG-FS
+000990         STOP RUN
+001000     END-IF.
+001010 1000-EXIT.
+001020     EXIT.
+
+001030*----------------------------------------------------------*
+001040* 2000-PROCESS-CARDS - READ ONE CONTROL CARD AND DISPATCH.  *
+001050*----------------------------------------------------------*
+001060 2000-PROCESS-CARDS.
+001070     READ CTLCARD
+001080         AT END
+001090             MOVE "Y" TO WS-EOF-SW
+001100             GO TO 2000-EXIT
+001110     END-READ.
+001120     ADD 1 TO WS-CARDS-READ.
+001130     EVALUATE TRUE
+001140         WHEN CTL-OPEN
+001150             PERFORM 3000-OPEN-ACCOUNT THRU 3000-EXIT
+001160         WHEN CTL-CLOSE
+001170             PERFORM 4000-CLOSE-ACCOUNT THRU 4000-EXIT
+001180         WHEN CTL-REACTIVATE
+001190             PERFORM 5000-REACTIVATE-ACCOUNT THRU 5000-EXIT
+001200         WHEN CTL-CHG-TYPE
+001210             PERFORM 6000-CHANGE-TYPE THRU 6000-EXIT
+001220         WHEN OTHER
+001230             PERFORM 7000-REJECT-CARD THRU 7000-EXIT
+001240     END-EVALUATE.
+001250 2000-EXIT.
+001260     EXIT.
+
+001270*----------------------------------------------------------*
+001280* 3000-OPEN-ACCOUNT - ADD A BRAND-NEW ACCOUNT TO ACCOUNT1.  *
+001290*----------------------------------------------------------*
+001300 3000-OPEN-ACCOUNT.
+001310     MOVE CTL-ACCT-NO TO ACCT-NO.
+001320     MOVE CTL-CUST-NAME TO CUST-NAME.
+001330     MOVE CTL-ACCT-TYPE TO ACCT-TYPE.
+001340     MOVE CTL-OPEN-BAL TO BALANCE.
+001350     MOVE "A" TO ACCT-STATUS.
+001360     WRITE ACCT-REC
+001370         INVALID KEY
+001380             MOVE "DUPLICATE/REJECTED" TO LOG-RESULT
+001390             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+001400             ADD 1 TO WS-REJECT-CNT
+001410             GO TO 3000-EXIT
+001420     END-WRITE.
+001430     MOVE "ACCOUNT OPENED" TO LOG-RESULT.
+001440     PERFORM 9000-WRITE-LOG THRU 9000-EXIT.
+001450     ADD 1 TO WS-OPENED-CNT.
+001455     ADD CTL-OPEN-BAL TO WS-TOTAL-OPENED-BAL.
+001460 3000-EXIT.
+001470     EXIT.
+
+001480*----------------------------------------------------------*
+001490* 4000-CLOSE-ACCOUNT - SET ACCT-STATUS TO INACTIVE.         *
+001500*----------------------------------------------------------*
+001510 4000-CLOSE-ACCOUNT.
+001520     MOVE CTL-ACCT-NO TO ACCT-NO.
+001530     READ ACCOUNT1 KEY IS ACCT-NO
+001540         INVALID KEY
+001550             MOVE "NOT FOUND/REJECTED" TO LOG-RESULT
+001560             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+001570             ADD 1 TO WS-REJECT-CNT
+001580             GO TO 4000-EXIT
+001590     END-READ.
+001600     MOVE "I" TO ACCT-STATUS.
+001610     REWRITE ACCT-REC
+001620         INVALID KEY
+001630             MOVE "REWRITE FAILED" TO LOG-RESULT
+001640             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+001650             ADD 1 TO WS-REJECT-CNT
+001660             GO TO 4000-EXIT
+001670     END-REWRITE.
+001680     MOVE "ACCOUNT CLOSED" TO LOG-RESULT.
+001690     PERFORM 9000-WRITE-LOG THRU 9000-EXIT.
+001700     ADD 1 TO WS-CLOSED-CNT.
+001710 4000-EXIT.
+001720     EXIT.
+
+001730*----------------------------------------------------------*
+001740* 5000-REACTIVATE-ACCOUNT - SET ACCT-STATUS BACK TO ACTIVE. *
+001750*----------------------------------------------------------*
+001760 5000-REACTIVATE-ACCOUNT.
+001770     MOVE CTL-ACCT-NO TO ACCT-NO.
+001780     READ ACCOUNT1 KEY IS ACCT-NO
+001790         INVALID KEY
+001800             MOVE "NOT FOUND/REJECTED" TO LOG-RESULT
+001810             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+001820             ADD 1 TO WS-REJECT-CNT
+001830             GO TO 5000-EXIT
+001840     END-READ.
+001850     MOVE "A" TO ACCT-STATUS.
+001860     REWRITE ACCT-REC
+001870         INVALID KEY
+001880             MOVE "REWRITE FAILED" TO LOG-RESULT
+001890             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+001900             ADD 1 TO WS-REJECT-CNT
+001910             GO TO 5000-EXIT
+001920     END-REWRITE.
+001930     MOVE "ACCOUNT REACTIVATED" TO LOG-RESULT.
+001940     PERFORM 9000-WRITE-LOG THRU 9000-EXIT.
+001950     ADD 1 TO WS-REACT-CNT.
+001960 5000-EXIT.
+001970     EXIT.
+
+001980*----------------------------------------------------------*
+001990* 6000-CHANGE-TYPE - CHANGE ACCT-TYPE ON AN EXISTING ACCT.  *
+002000*----------------------------------------------------------*
+002010 6000-CHANGE-TYPE.
+002020     MOVE CTL-ACCT-NO TO ACCT-NO.
+002030     READ ACCOUNT1 KEY IS ACCT-NO
+002040         INVALID KEY
+002050             MOVE "NOT FOUND/REJECTED" TO LOG-RESULT
+002060             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+002070             ADD 1 TO WS-REJECT-CNT
+002080             GO TO 6000-EXIT
+002090     END-READ.
+002100     MOVE CTL-ACCT-TYPE TO ACCT-TYPE.
+002110     REWRITE ACCT-REC
+002120         INVALID KEY
+002130             MOVE "REWRITE FAILED" TO LOG-RESULT
+002140             PERFORM 9000-WRITE-LOG THRU 9000-EXIT
+002150             ADD 1 TO WS-REJECT-CNT
+002160             GO TO 6000-EXIT
+002170     END-REWRITE.
+002180     MOVE "ACCOUNT TYPE CHANGED" TO LOG-RESULT.
+002190     PERFORM 9000-WRITE-LOG THRU 9000-EXIT.
+002200     ADD 1 TO WS-CHGTYPE-CNT.
+002210 6000-EXIT.
+002220     EXIT.
+
+002230*----------------------------------------------------------*
+002240* 7000-REJECT-CARD - UNKNOWN ACTION CODE ON CONTROL CARD.   *
+002250*----------------------------------------------------------*
+002260 7000-REJECT-CARD.
+002270     MOVE CTL-ACCT-NO TO ACCT-NO.
+002280     MOVE "INVALID ACTION CODE" TO LOG-RESULT.
+002290     PERFORM 9000-WRITE-LOG THRU 9000-EXIT.
+002300     ADD 1 TO WS-REJECT-CNT.
+002310 7000-EXIT.
+002320     EXIT.
+
+002330*----------------------------------------------------------*
+002340* 9000-WRITE-LOG - WRITE ONE ENTRY TO THE MAINTENANCE LOG.  *
+002350*----------------------------------------------------------*
+002360 9000-WRITE-LOG.
+002370     MOVE CTL-ACTION TO LOG-ACTION.
+002380     MOVE ACCT-NO TO LOG-ACCT-NO.
+002390     WRITE LOG-REC.
+002400 9000-EXIT.
+002410     EXIT.
+
+002420*----------------------------------------------------------*
+002430* 8000-FINALIZE - CLOSE FILES AND PRINT THE RUN SUMMARY.    *
+002440*----------------------------------------------------------*
+002450 8000-FINALIZE.
+002460     DISPLAY "ACCTMAINT - ACCOUNT MAINTENANCE RUN SUMMARY".
+002470     DISPLAY "CARDS READ           : " WS-CARDS-READ.
+002480     DISPLAY "ACCOUNTS OPENED      : " WS-OPENED-CNT.
+002490     DISPLAY "ACCOUNTS CLOSED      : " WS-CLOSED-CNT.
+002500     DISPLAY "ACCOUNTS REACTIVATED : " WS-REACT-CNT.
+002510     DISPLAY "ACCOUNT TYPE CHANGES : " WS-CHGTYPE-CNT.
+002520     DISPLAY "CARDS REJECTED       : " WS-REJECT-CNT.
+002525     OPEN OUTPUT OPNCTL.
+002526     IF WS-OC-FS = "00"
+002527         MOVE WS-TOTAL-OPENED-BAL TO OC-TOTAL-OPENED-BAL
+002528         MOVE WS-OPENED-CNT TO OC-ACCOUNTS-OPENED
+002529         WRITE OPNCTL-REC
+002530         CLOSE OPNCTL
+002531     ELSE
+002532         DISPLAY "ACCTMAINT: ERROR OPENING OPNCTL " WS-OC-FS
+002533     END-IF.
+002534     CLOSE CTLCARD ACCOUNT1 MAINTLOG.
+002540 8000-EXIT.
+002550     EXIT.
+
