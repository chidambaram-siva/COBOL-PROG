@@ -11,85 +11,388 @@
 
            SELECT TRANSACCT ASSIGN TO TRANSACC
            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REJFILE ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-R-FS.
+
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-C-FS.
+
+           SELECT PARMFILE ASSIGN TO PARMFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-P-FS.
+
+           SELECT RUNCTL ASSIGN TO RUNCTL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RC-FS.
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNT1.
        01 ACCT-REC.
-          05 ACCT-NO PIC X(10).
-          05 CUST-NAME PIC X(30).
-          05 ACCT-TYPE PIC X(1).
-          05 BALANCE PIC 9(7)V99.
-          05 ACCT-STATUS PIC X(1).
+          COPY ACCTREC.
        FD TRANSACCT.
        01 TRAN-REC.
           05 TRANSNO PIC X(10).
+          05 TR-TYPE PIC X(01).
+             88 TR-IS-WITHDRAWAL VALUE "W".
+             88 TR-IS-DEPOSIT VALUE "D".
           05 TR-AMOUNT PIC 9(7)V99.
+          05 TR-CODE PIC X(04).
+          05 TR-MEMO PIC X(30).
+       FD REJFILE.
+       01 REJECT-REC.
+          05 RJ-TRANSNO PIC X(10).
+          05 RJ-ACCT-NO PIC X(10).
+          05 RJ-REASON PIC X(02).
+             88 RJ-ACCT-NOT-FOUND VALUE "01".
+             88 RJ-INACTIVE-ACCT VALUE "02".
+             88 RJ-LIMIT-EXCEED VALUE "03".
+             88 RJ-BALANCE-CHECK VALUE "04".
+             88 RJ-REWRITE-FAILED VALUE "05".
+          05 RJ-AMOUNT PIC 9(7)V99.
+       FD CKPTFILE.
+       01 CKPT-REC.
+          COPY CKPTREC.
+       FD PARMFILE.
+       01 PARM-REC.
+          05 PM-ACCT-TYPE PIC X(01).
+          05 PM-MAXWITHDRAW PIC 9(7)V99.
+          05 PM-MINBAL PIC 9(7)V99.
+       FD RUNCTL.
+       01 RUNCTL-REC.
+          05 RC-TR-CODE PIC X(04).
        WORKING-STORAGE SECTION.
        01 WS-A-FS PIC XX.
        01 WS-T-FS PIC XX.
+       01 WS-R-FS PIC XX.
+       01 WS-C-FS PIC XX.
+       01 WS-P-FS PIC XX.
+       01 WS-RC-FS PIC XX.
+       01 WS-SELECT-CODE PIC X(04) VALUE SPACES.
+          88 ALL-CODES-SELECTED VALUE SPACES.
+       01 WS-REJ-REASON PIC X(02).
        01 TRANS PIC 9(5) VALUE 0.
        01 SUCCESS PIC 9(5) VALUE 0.
        01 FAILED PIC 9(5) VALUE 0.
-       01 TOTAL PIC 9(9)V99 VALUE 0.
-       01 MAXWITHDRAW PIC 9(7)V99 VALUE 20000.
-       01 MINBAL PIC 9(7)V99 VALUE 1000.
-       01 NEWBAL PIC 9(7)99.
+       01 TOTAL-WITHDRAWN PIC 9(9)V99 VALUE 0.
+       01 TOTAL-DEPOSITED PIC 9(9)V99 VALUE 0.
+       01 WS-MAXWITHDRAW PIC 9(7)V99 VALUE 20000.
+       01 WS-MINBAL PIC 9(7)V99 VALUE 1000.
+       01 NEWBAL PIC 9(7)V99.
+       01 PARM-TABLE.
+          05 PARM-ENTRY OCCURS 10 TIMES.
+             10 PTBL-ACCT-TYPE PIC X(01).
+             10 PTBL-MAXWITHDRAW PIC 9(7)V99.
+             10 PTBL-MINBAL PIC 9(7)V99.
+       01 WS-PARM-COUNT PIC 9(5) VALUE 0.
+       01 WS-PARM-MAX PIC 9(5) VALUE 10.
+       01 WS-PARM-IDX PIC 9(5) VALUE 0.
+       01 WS-PARM-SW PIC X(01) VALUE "N".
+          88 PARM-FOUND VALUE "Y".
+       01 WS-RESTART-TRANSNO PIC X(10) VALUE SPACES.
+       01 WS-RESTART-SW PIC X(01) VALUE "N".
+          88 RESTART-FOUND VALUE "Y".
+       01 WS-SKIP-SW PIC X(01) VALUE "N".
+          88 STILL-SKIPPING VALUE "Y".
+       01 WS-CKPT-COUNT PIC 9(5) VALUE 0.
+       01 WS-CKPT-FREQ PIC 9(5) VALUE 1.
+       01 WS-CKPT-STATUS PIC X(01) VALUE "I".
+       01 TOUCHED-TABLE.
+          05 TOUCHED-ENTRY OCCURS 2000 TIMES.
+             10 TBL-ACCT-NO PIC X(10).
+             10 TBL-CUST-NAME PIC X(30).
+             10 TBL-ACCT-TYPE PIC X(01).
+             10 TBL-BALANCE PIC 9(7)V99.
+             10 TBL-ACCT-STATUS PIC X(01).
+       01 WS-TOUCHED-COUNT PIC 9(5) VALUE 0.
+       01 WS-TOUCHED-MAX PIC 9(5) VALUE 2000.
+       01 WS-TOUCHED-IDX PIC 9(5) VALUE 0.
+       01 WS-TOUCHED-SW PIC X(01) VALUE "N".
+          88 TOUCHED-FOUND VALUE "Y".
+       01 WS-TOUCHED-FULL-SW PIC X(01) VALUE "N".
+          88 TOUCHED-FULL-WARNED VALUE "Y".
 
        PROCEDURE DIVISION.
+           PERFORM READ-RUN-CONTROL.
+           PERFORM READ-PARAMETERS.
+           IF ALL-CODES-SELECTED
+               PERFORM READ-CHECKPOINT
+           END-IF.
            OPEN I-O ACCOUNT1
                 INPUT TRANSACCT.
            IF WS-A-FS NOT = "00"
                DISPLAY "ERROR IN VSAM FILE OPEN"
                STOP RUN
            END-IF.
+           IF RESTART-FOUND
+               MOVE "Y" TO WS-SKIP-SW
+               DISPLAY "RESTARTING AFTER TRANSNO:" WS-RESTART-TRANSNO
+               OPEN EXTEND CKPTFILE
+           ELSE
+               IF ALL-CODES-SELECTED
+                   OPEN OUTPUT CKPTFILE
+               END-IF
+           END-IF.
+           IF RESTART-FOUND OR NOT ALL-CODES-SELECTED
+               OPEN EXTEND REJFILE
+               IF WS-R-FS NOT = "00"
+                   OPEN OUTPUT REJFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJFILE
+           END-IF.
            PERFORM UNTIL WS-T-FS = "10"
                READ TRANSACCT
                    AT END
                        MOVE "10" TO WS-T-FS
                    NOT AT END
-                       PERFORM ACCOUNT-PROCESS
+                       IF STILL-SKIPPING
+                           PERFORM CHECK-SKIP
+                       ELSE
+                           IF NOT ALL-CODES-SELECTED
+                                   AND TR-CODE NOT = WS-SELECT-CODE
+                               CONTINUE
+                           ELSE
+                               PERFORM ACCOUNT-PROCESS
+                               PERFORM CHECKPOINT-IF-DUE
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
+           IF ALL-CODES-SELECTED
+               MOVE "C" TO WS-CKPT-STATUS
+               PERFORM WRITE-CHECKPOINT-REC
+           END-IF.
            PERFORM DISPLAY-SUMMARY.
-           CLOSE ACCOUNT1 TRANSACCT.
+           CLOSE ACCOUNT1 TRANSACCT REJFILE.
+           IF ALL-CODES-SELECTED
+               CLOSE CKPTFILE
+           END-IF.
            STOP RUN.
+       READ-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           IF WS-C-FS = "00"
+               PERFORM UNTIL WS-C-FS = "10"
+                   READ CKPTFILE
+                       AT END
+                           MOVE "10" TO WS-C-FS
+                       NOT AT END
+                           IF CKPT-RUN-INCOMPLETE
+                               MOVE CKPT-LAST-TRANSNO TO
+                                   WS-RESTART-TRANSNO
+                               MOVE CKPT-SUCCESS TO SUCCESS
+                               MOVE CKPT-FAILED TO FAILED
+                               MOVE CKPT-TRANS TO TRANS
+                               MOVE CKPT-WITHDRAWN TO TOTAL-WITHDRAWN
+                               MOVE CKPT-DEPOSITED TO TOTAL-DEPOSITED
+                               MOVE "Y" TO WS-RESTART-SW
+                           ELSE
+                               MOVE "N" TO WS-RESTART-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTFILE
+               MOVE SPACES TO WS-C-FS
+           END-IF.
+       READ-PARAMETERS.
+           OPEN INPUT PARMFILE
+           IF WS-P-FS = "00"
+               PERFORM UNTIL WS-P-FS = "10"
+                   READ PARMFILE
+                       AT END
+                           MOVE "10" TO WS-P-FS
+                       NOT AT END
+                           PERFORM LOAD-PARM-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PARMFILE
+               MOVE SPACES TO WS-P-FS
+           END-IF.
+       LOAD-PARM-RECORD.
+           IF WS-PARM-COUNT < WS-PARM-MAX
+               ADD 1 TO WS-PARM-COUNT
+               MOVE PM-ACCT-TYPE TO PTBL-ACCT-TYPE(WS-PARM-COUNT)
+               MOVE PM-MAXWITHDRAW TO PTBL-MAXWITHDRAW(WS-PARM-COUNT)
+               MOVE PM-MINBAL TO PTBL-MINBAL(WS-PARM-COUNT)
+           END-IF.
+       LOOKUP-PARM.
+           MOVE "N" TO WS-PARM-SW
+           MOVE 20000 TO WS-MAXWITHDRAW
+           MOVE 1000 TO WS-MINBAL
+           MOVE 1 TO WS-PARM-IDX
+           PERFORM UNTIL WS-PARM-IDX > WS-PARM-COUNT
+                   OR PARM-FOUND
+               IF PTBL-ACCT-TYPE(WS-PARM-IDX) = ACCT-TYPE
+                   MOVE "Y" TO WS-PARM-SW
+                   MOVE PTBL-MAXWITHDRAW(WS-PARM-IDX) TO WS-MAXWITHDRAW
+                   MOVE PTBL-MINBAL(WS-PARM-IDX) TO WS-MINBAL
+               ELSE
+                   ADD 1 TO WS-PARM-IDX
+               END-IF
+           END-PERFORM.
+       READ-RUN-CONTROL.
+           OPEN INPUT RUNCTL
+           IF WS-RC-FS = "00"
+               READ RUNCTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RC-TR-CODE TO WS-SELECT-CODE
+               END-READ
+               CLOSE RUNCTL
+               MOVE SPACES TO WS-RC-FS
+           END-IF.
+       CHECK-SKIP.
+           IF TRANSNO = WS-RESTART-TRANSNO
+               MOVE "N" TO WS-SKIP-SW
+           END-IF.
+       CHECKPOINT-IF-DUE.
+           IF ALL-CODES-SELECTED
+               ADD 1 TO WS-CKPT-COUNT
+               IF WS-CKPT-COUNT >= WS-CKPT-FREQ
+                   MOVE "I" TO WS-CKPT-STATUS
+                   PERFORM WRITE-CHECKPOINT-REC
+                   MOVE 0 TO WS-CKPT-COUNT
+               END-IF
+           END-IF.
+       WRITE-CHECKPOINT-REC.
+           MOVE TRANSNO TO CKPT-LAST-TRANSNO
+           MOVE SUCCESS TO CKPT-SUCCESS
+           MOVE FAILED TO CKPT-FAILED
+           MOVE TRANS TO CKPT-TRANS
+           MOVE TOTAL-WITHDRAWN TO CKPT-WITHDRAWN
+           MOVE TOTAL-DEPOSITED TO CKPT-DEPOSITED
+           MOVE WS-CKPT-STATUS TO CKPT-STATUS
+           WRITE CKPT-REC.
        ACCOUNT-PROCESS.
            ADD 1 TO TRANS
            MOVE TRANSNO TO ACCT-NO
-           READ ACCOUNT1 KEY IS ACCT-NO
-               INVALID KEY
-                   DISPLAY "ACCOUNT NOT FOUND:" TRANSNO
-                   ADD 1 TO FAILED
-                   EXIT PARAGRAPH
-           END-READ
+           PERFORM FIND-TOUCHED-ACCOUNT
+           IF TOUCHED-FOUND
+               MOVE TBL-CUST-NAME(WS-TOUCHED-IDX) TO CUST-NAME
+               MOVE TBL-ACCT-TYPE(WS-TOUCHED-IDX) TO ACCT-TYPE
+               MOVE TBL-BALANCE(WS-TOUCHED-IDX) TO BALANCE
+               MOVE TBL-ACCT-STATUS(WS-TOUCHED-IDX) TO ACCT-STATUS
+           ELSE
+               READ ACCOUNT1 KEY IS ACCT-NO
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NOT FOUND:" TRANSNO
+                       MOVE "01" TO WS-REJ-REASON
+                       PERFORM WRITE-REJECT
+                       ADD 1 TO FAILED
+                       EXIT PARAGRAPH
+               END-READ
+               PERFORM ADD-TOUCHED-ACCOUNT
+           END-IF
            IF ACCT-STATUS = "I"
                DISPLAY "INACTIVE ACCOUNT      :" TRANSNO
+               MOVE "02" TO WS-REJ-REASON
+               PERFORM WRITE-REJECT
                ADD 1 TO FAILED
                EXIT PARAGRAPH
            END-IF
-           IF TR-AMOUNT > MAXWITHDRAW
+           IF TR-IS-DEPOSIT
+               PERFORM CREDIT-PROCESS
+           ELSE
+               PERFORM DEBIT-PROCESS
+           END-IF.
+
+       DEBIT-PROCESS.
+           PERFORM LOOKUP-PARM
+           IF TR-AMOUNT > WS-MAXWITHDRAW
                DISPLAY "LIMIT EXCEED          :" TRANSNO
+               MOVE "03" TO WS-REJ-REASON
+               PERFORM WRITE-REJECT
                ADD 1 TO FAILED
                EXIT PARAGRAPH
            END-IF
-           IF BALANCE - TR-AMOUNT > MINBAL
+           IF BALANCE - TR-AMOUNT < WS-MINBAL
                DISPLAY "CHECK THE BALANCE     :" TRANSNO
+               MOVE "04" TO WS-REJ-REASON
+               PERFORM WRITE-REJECT
                ADD 1 TO FAILED
                EXIT PARAGRAPH
            END-IF
+           COMPUTE NEWBAL = BALANCE - TR-AMOUNT
            MOVE NEWBAL TO BALANCE
            REWRITE ACCT-REC
                INVALID KEY
                    DISPLAY "REWRITE FAILED:" TRANSNO
+                   MOVE "05" TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT
                    ADD 1 TO FAILED
                    EXIT PARAGRAPH
            END-REWRITE
            ADD 1 TO SUCCESS
-           ADD TR-AMOUNT TO TOTAL
+           ADD TR-AMOUNT TO TOTAL-WITHDRAWN
+           PERFORM UPDATE-TOUCHED-ACCOUNT
            DISPLAY "WITHDRAWAL SUCESSFUL  :" TRANSNO.
+
+       CREDIT-PROCESS.
+           COMPUTE NEWBAL = BALANCE + TR-AMOUNT
+           MOVE NEWBAL TO BALANCE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED:" TRANSNO
+                   MOVE "05" TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT
+                   ADD 1 TO FAILED
+                   EXIT PARAGRAPH
+           END-REWRITE
+           ADD 1 TO SUCCESS
+           ADD TR-AMOUNT TO TOTAL-DEPOSITED
+           PERFORM UPDATE-TOUCHED-ACCOUNT
+           DISPLAY "DEPOSIT SUCCESSFUL    :" TRANSNO.
+
+       FIND-TOUCHED-ACCOUNT.
+           MOVE "N" TO WS-TOUCHED-SW
+           MOVE 1 TO WS-TOUCHED-IDX
+           PERFORM UNTIL WS-TOUCHED-IDX > WS-TOUCHED-COUNT
+                   OR TOUCHED-FOUND
+               IF TBL-ACCT-NO(WS-TOUCHED-IDX) = ACCT-NO
+                   MOVE "Y" TO WS-TOUCHED-SW
+               ELSE
+                   ADD 1 TO WS-TOUCHED-IDX
+               END-IF
+           END-PERFORM.
+
+       ADD-TOUCHED-ACCOUNT.
+           IF WS-TOUCHED-COUNT < WS-TOUCHED-MAX
+               ADD 1 TO WS-TOUCHED-COUNT
+               MOVE WS-TOUCHED-COUNT TO WS-TOUCHED-IDX
+               MOVE ACCT-NO TO TBL-ACCT-NO(WS-TOUCHED-IDX)
+               MOVE CUST-NAME TO TBL-CUST-NAME(WS-TOUCHED-IDX)
+               MOVE ACCT-TYPE TO TBL-ACCT-TYPE(WS-TOUCHED-IDX)
+               MOVE BALANCE TO TBL-BALANCE(WS-TOUCHED-IDX)
+               MOVE ACCT-STATUS TO TBL-ACCT-STATUS(WS-TOUCHED-IDX)
+           ELSE
+               IF NOT TOUCHED-FULL-WARNED
+                   DISPLAY "WARNING: TOUCHED-TABLE FULL AT "
+                       WS-TOUCHED-MAX " ACCOUNTS"
+                   DISPLAY "IN-MEMORY BALANCE CACHE NO LONGER"
+                   DISPLAY "GUARANTEED FOR NEW ACCOUNTS THIS RUN"
+                   MOVE "Y" TO WS-TOUCHED-FULL-SW
+               END-IF
+           END-IF.
+
+       UPDATE-TOUCHED-ACCOUNT.
+           PERFORM FIND-TOUCHED-ACCOUNT
+           IF TOUCHED-FOUND
+               MOVE BALANCE TO TBL-BALANCE(WS-TOUCHED-IDX)
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE TRANSNO TO RJ-TRANSNO
+           MOVE ACCT-NO TO RJ-ACCT-NO
+           MOVE WS-REJ-REASON TO RJ-REASON
+           MOVE TR-AMOUNT TO RJ-AMOUNT
+           WRITE REJECT-REC.
        DISPLAY-SUMMARY.
            DISPLAY "TOTAL TRANSACTIONS    :" TRANS
-           DISPLAY "SUCCESSFUL WITHDRAWALS:" SUCCESS
-           DISPLAY "FAILED WITHDRAWALS    :" FAILED
-           DISPLAY "TOTAL AMOUNT DISPENSED:" TOTAL
+           DISPLAY "SUCCESSFUL POSTINGS   :" SUCCESS
+           DISPLAY "FAILED TRANSACTIONS   :" FAILED
+           DISPLAY "TOTAL AMOUNT WITHDRAWN:" TOTAL-WITHDRAWN
+           DISPLAY "TOTAL AMOUNT DEPOSITED:" TOTAL-DEPOSITED
            DISPLAY "BATCH COMPLETED SUCCESSFULLY".
