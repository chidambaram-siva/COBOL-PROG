@@ -0,0 +1,400 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRIALBAL.
+000120 AUTHOR. D L SYSTEMS GROUP.
+000130 INSTALLATION. DATA PROCESSING CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160 REMARKS. DAILY TRIAL BALANCE / CONTROL TOTAL REPORT. SUMS
+000170     ACCOUNT1 BALANCE BY ACCT-TYPE AND COMPARES OPENING TOTAL,
+000180     CLOSING TOTAL AND THE WITHDRAWN/DEPOSITED FIGURES FROM
+000190     VSAMFILE'S CHECKPOINT FILE TO CATCH AN OUT-OF-BALANCE DAY.
+000200*----------------------------------------------------------*
+000210* MODIFICATION HISTORY                                      *
+000220*  DATE      BY   DESCRIPTION                                *
+000230*  08/09/26  DLS  INITIAL VERSION.                           *
+000240*----------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT OPENBAL ASSIGN TO OPENBAL
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-OB-FS.
+
+000310     SELECT ACCOUNT1 ASSIGN TO ACCOUNTF
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS ACCT-NO
+000350         FILE STATUS IS WS-ACC-FS.
+
+000360     SELECT CKPTFILE ASSIGN TO CKPTFILE
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-CK-FS.
+
+000390     SELECT INTCTL ASSIGN TO INTCTL
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-IC-FS.
+
+000420     SELECT OPNCTL ASSIGN TO OPNCTL
+000430         ORGANIZATION IS SEQUENTIAL
+000440      FILE STATUS IS WS-OC-FS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  OPENBAL.
+000480 01  OB-REC.
+000490     05 OB-ACCT-NO PIC X(10).
+000500     05 OB-ACCT-TYPE PIC X(01).
+000510     05 OB-BALANCE PIC 9(7)V99.
+
+000520 FD  ACCOUNT1.
+000530 01  ACCT-REC.
+000540     COPY ACCTREC.
+
+000550 FD  CKPTFILE.
+000560 01  CKPT-REC.
+000570     COPY CKPTREC.
+
+000580 FD  INTCTL.
+000590 01  INTCTL-REC.
+000600     COPY INTCTLREC.
+
+000610 FD  OPNCTL.
+000620 01  OPNCTL-REC.
+000630     COPY OPNCTLREC.
+
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-OB-FS PIC X(02).
+000660 01  WS-ACC-FS PIC X(02).
+000670 01  WS-CK-FS PIC X(02).
+000680 01  WS-IC-FS PIC X(02).
+000690 01  WS-OC-FS PIC X(02).
+
+000700 01  WS-OB-EOF-SW PIC X(01) VALUE "N".
+000710     88 OB-AT-EOF VALUE "Y".
+000720 01  WS-ACC-EOF-SW PIC X(01) VALUE "N".
+000730     88 ACC-AT-EOF VALUE "Y".
+000740 01  WS-OB-PRESENT-SW PIC X(01) VALUE "N".
+000750     88 OB-FILE-PRESENT VALUE "Y".
+000760 01  WS-IC-PRESENT-SW PIC X(01) VALUE "N".
+000770     88 IC-FILE-PRESENT VALUE "Y".
+000780 01  WS-OC-PRESENT-SW PIC X(01) VALUE "N".
+000790     88 OC-FILE-PRESENT VALUE "Y".
+
+000800 01  WS-OPENING-TOTAL PIC 9(9)V99 VALUE ZERO.
+000810 01  WS-CLOSING-TOTAL PIC 9(9)V99 VALUE ZERO.
+000820 01  WS-WITHDRAWN-TOTAL PIC 9(9)V99 VALUE ZERO.
+000830 01  WS-DEPOSITED-TOTAL PIC 9(9)V99 VALUE ZERO.
+000840 01  WS-INTEREST-POSTED PIC 9(9)V99 VALUE ZERO.
+000850 01  WS-OPENED-BAL PIC 9(9)V99 VALUE ZERO.
+000860 01  WS-EXPECTED-CLOSING PIC S9(9)V99 VALUE ZERO.
+000870 01  WS-VARIANCE PIC S9(9)V99 VALUE ZERO.
+000880 01  WS-DERIVED-OPENING PIC S9(9)V99 VALUE ZERO.
+
+000890 01  WS-CKPT-REC-COUNT PIC 9(5) VALUE ZERO.
+000900 01  WS-LAST-CKPT-STATUS PIC X(01) VALUE SPACES.
+000910     88 LAST-CKPT-COMPLETE VALUE "C".
+000920     88 LAST-CKPT-INCOMPLETE VALUE "I".
+
+000930 01  WS-SEARCH-TYPE PIC X(01).
+000940 01  WS-FOUND-SW PIC X(01).
+000950     88 TYPE-FOUND VALUE "Y".
+000960 01  WS-TYPE-COUNT PIC 9(02) COMP VALUE ZERO.
+000970 01  WS-TYPE-IDX PIC 9(02) COMP VALUE ZERO.
+
+000980 01  TYPE-TABLE.
+000990     05 TYPE-ENTRY OCCURS 10 TIMES.
+001000        10 TT-ACCT-TYPE PIC X(01).
+001010        10 TT-OPEN-TOTAL PIC 9(9)V99 VALUE ZERO.
+001020        10 TT-CLOSE-TOTAL PIC 9(9)V99 VALUE ZERO.
+
+001030 PROCEDURE DIVISION.
+
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     IF OB-FILE-PRESENT
+001070         PERFORM 2000-LOAD-OPENING THRU 2000-EXIT
+001080             UNTIL OB-AT-EOF
+001090     END-IF.
+001100     PERFORM 3000-LOAD-CLOSING THRU 3000-EXIT
+001110         UNTIL ACC-AT-EOF.
+001120     PERFORM 4000-LOAD-CHECKPOINT THRU 4000-EXIT.
+001130     PERFORM 4200-VALIDATE-CHECKPOINT THRU 4200-EXIT.
+001140     PERFORM 4600-LOAD-INTEREST THRU 4600-EXIT.
+001150     PERFORM 4700-LOAD-OPENED-BAL THRU 4700-EXIT.
+001160     IF NOT OB-FILE-PRESENT
+001170         PERFORM 4500-DERIVE-OPENING THRU 4500-EXIT
+001180     END-IF.
+001190     PERFORM 5000-PRINT-REPORT THRU 5000-EXIT.
+001200     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001210     STOP RUN.
+
+001220*----------------------------------------------------------*
+001230* 1000-INITIALIZE - OPEN ALL FILES FOR THIS RUN.            *
+001240*----------------------------------------------------------*
+001250 1000-INITIALIZE.
+001260     OPEN INPUT OPENBAL.
+001270     IF WS-OB-FS = "00"
+001280         MOVE "Y" TO WS-OB-PRESENT-SW
+001290     ELSE
+001300         MOVE "N" TO WS-OB-PRESENT-SW
+001310         MOVE "Y" TO WS-OB-EOF-SW
+001320     END-IF.
+001330     OPEN INPUT ACCOUNT1.
+001340     IF WS-ACC-FS NOT = "00"
+001350         DISPLAY "TRIALBAL: ERROR OPENING ACCOUNT1 " WS-ACC-FS
+001360         STOP RUN
+001370     END-IF.
+001380     OPEN INPUT CKPTFILE.
+001390     IF WS-CK-FS NOT = "00"
+001400         DISPLAY "TRIALBAL: ERROR OPENING CKPTFILE " WS-CK-FS
+001410         STOP RUN
+001420     END-IF.
+001430     OPEN INPUT INTCTL.
+001440     IF WS-IC-FS = "00"
+001450         MOVE "Y" TO WS-IC-PRESENT-SW
+001460     ELSE
+001470         MOVE "N" TO WS-IC-PRESENT-SW
+001480     END-IF.
+001490     OPEN INPUT OPNCTL.
+001500     IF WS-OC-FS = "00"
+001510         MOVE "Y" TO WS-OC-PRESENT-SW
+001520     ELSE
+001530         MOVE "N" TO WS-OC-PRESENT-SW
+001540     END-IF.
+001550 1000-EXIT.
+001560     EXIT.
+
+001570*----------------------------------------------------------*
+001580* 2000-LOAD-OPENING - ACCUMULATE OPENING BALANCES BY TYPE.  *
+001590*----------------------------------------------------------*
+001600 2000-LOAD-OPENING.
+001610     READ OPENBAL
+001620         AT END
+001630             MOVE "Y" TO WS-OB-EOF-SW
+001640             GO TO 2000-EXIT
+001650     END-READ.
+001660     MOVE OB-ACCT-TYPE TO WS-SEARCH-TYPE.
+001670     PERFORM 2100-FIND-TYPE-ENTRY THRU 2100-EXIT.
+001680     ADD OB-BALANCE TO TT-OPEN-TOTAL(WS-TYPE-IDX).
+001690     ADD OB-BALANCE TO WS-OPENING-TOTAL.
+001700 2000-EXIT.
+001710     EXIT.
+
+001720*----------------------------------------------------------*
+001730* 2100-FIND-TYPE-ENTRY - LOCATE OR ADD THE TABLE ENTRY FOR  *
+001740*                        WS-SEARCH-TYPE; RESULT IN          *
+001750*                        WS-TYPE-IDX.                       *
+001760*----------------------------------------------------------*
+001770 2100-FIND-TYPE-ENTRY.
+001780     MOVE "N" TO WS-FOUND-SW.
+001790     MOVE 1 TO WS-TYPE-IDX.
+001800     PERFORM 2110-SEARCH-STEP THRU 2110-EXIT
+001810         UNTIL WS-TYPE-IDX > WS-TYPE-COUNT
+001820         OR TYPE-FOUND.
+001830     IF NOT TYPE-FOUND
+001840         ADD 1 TO WS-TYPE-COUNT
+001850         MOVE WS-TYPE-COUNT TO WS-TYPE-IDX
+001860         MOVE WS-SEARCH-TYPE TO TT-ACCT-TYPE(WS-TYPE-IDX)
+001870     END-IF.
+001880 2100-EXIT.
+001890     EXIT.
+
+001900 2110-SEARCH-STEP.
+001910     IF TT-ACCT-TYPE(WS-TYPE-IDX) = WS-SEARCH-TYPE
+001920         MOVE "Y" TO WS-FOUND-SW
+001930     ELSE
+001940         ADD 1 TO WS-TYPE-IDX
+001950     END-IF.
+001960 2110-EXIT.
+001970     EXIT.
+
+001980*----------------------------------------------------------*
+001990* 3000-LOAD-CLOSING - ACCUMULATE CLOSING BALANCES BY TYPE.  *
+002000*----------------------------------------------------------*
+002010 3000-LOAD-CLOSING.
+002020     READ ACCOUNT1
+002030         AT END
+002040             MOVE "Y" TO WS-ACC-EOF-SW
+002050             GO TO 3000-EXIT
+002060     END-READ.
+002070     MOVE ACCT-TYPE TO WS-SEARCH-TYPE.
+002080     PERFORM 2100-FIND-TYPE-ENTRY THRU 2100-EXIT.
+002090     ADD BALANCE TO TT-CLOSE-TOTAL(WS-TYPE-IDX).
+002100     ADD BALANCE TO WS-CLOSING-TOTAL.
+002110 3000-EXIT.
+002120     EXIT.
+
+002130*----------------------------------------------------------*
+002140* 4000-LOAD-CHECKPOINT - PICK UP THE FINAL WITHDRAWN AND    *
+002150*                        DEPOSITED TOTALS FROM VSAMFILE'S   *
+002160*                        CHECKPOINT FILE (LAST RECORD WINS).*
+002170*----------------------------------------------------------*
+002180 4000-LOAD-CHECKPOINT.
+002190     PERFORM 4100-READ-CKPT THRU 4100-EXIT
+002200         UNTIL WS-CK-FS = "10".
+002210 4000-EXIT.
+002220     EXIT.
+
+002230 4100-READ-CKPT.
+002240     READ CKPTFILE
+002250         AT END
+002260             MOVE "10" TO WS-CK-FS
+002270             GO TO 4100-EXIT
+002280     END-READ.
+002290     MOVE CKPT-WITHDRAWN TO WS-WITHDRAWN-TOTAL.
+002300     MOVE CKPT-DEPOSITED TO WS-DEPOSITED-TOTAL.
+002310     ADD 1 TO WS-CKPT-REC-COUNT.
+002320     MOVE CKPT-STATUS TO WS-LAST-CKPT-STATUS.
+002330 4100-EXIT.
+002340     EXIT.
+
+002350*----------------------------------------------------------*
+002360* 4200-VALIDATE-CHECKPOINT - IF VSAMFILE HAS RUN TODAY, THE *
+002370*                            LAST CHECKPOINT RECORD MUST BE *
+002380*                            A CLEAN END-OF-RUN MARKER, OR  *
+002390*                            THE WITHDRAWN/DEPOSITED FIGURES*
+002400*                            READ ABOVE ARE ONLY A PARTIAL  *
+002410*                            DAY AND CANNOT BE TRUSTED.      *
+002420*----------------------------------------------------------*
+002430 4200-VALIDATE-CHECKPOINT.
+002440     IF WS-CKPT-REC-COUNT > 0 AND NOT LAST-CKPT-COMPLETE
+002450         DISPLAY "=============================================="
+002460         DISPLAY "*** TRIALBAL ABORTED ***"
+002470         DISPLAY "LAST CKPTFILE RECORD IS AN INTERIM CHECKPOINT -"
+002480         DISPLAY "VSAMFILE HAS NOT REACHED A CLEAN END OF RUN."
+002490         DISPLAY "RERUN TRIALBAL AFTER VSAMFILE COMPLETES OR"
+002500         DISPLAY "RESTARTS AND FINISHES CLEANLY."
+002510         DISPLAY "=============================================="
+002520         PERFORM 9000-FINALIZE THRU 9000-EXIT
+002530         STOP RUN
+002540     END-IF.
+002550 4200-EXIT.
+002560     EXIT.
+
+002570*----------------------------------------------------------*
+002580* 4500-DERIVE-OPENING - NO OPENBAL EXTRACT WAS SUPPLIED.    *
+002590*                       DERIVE THE OVERALL OPENING TOTAL BY *
+002600*                       REVERSING TODAY'S CHECKPOINT        *
+002610*                       MOVEMENT AND ANY INTEREST POSTED OUT *
+002620*                       OF THE ACTUAL CLOSING TOTAL. PER-TYPE*
+002630*                       OPENING BREAKDOWN IS NOT AVAILABLE   *
+002640*                       IN THIS CASE.                        *
+002650*----------------------------------------------------------*
+002660 4500-DERIVE-OPENING.
+002670     COMPUTE WS-DERIVED-OPENING =
+002680         WS-CLOSING-TOTAL + WS-WITHDRAWN-TOTAL
+002690             - WS-DEPOSITED-TOTAL - WS-INTEREST-POSTED
+002700             - WS-OPENED-BAL.
+002710     IF WS-DERIVED-OPENING < ZERO
+002720         DISPLAY "*** TRIALBAL: DERIVED OPENING TOTAL IS"
+002730         DISPLAY "NEGATIVE - CLOSING/CHECKPOINT/INTEREST"
+002740         DISPLAY "FIGURES ARE INCONSISTENT. SHOWING ZERO."
+002750         MOVE ZERO TO WS-OPENING-TOTAL
+002760     ELSE
+002770         MOVE WS-DERIVED-OPENING TO WS-OPENING-TOTAL
+002780     END-IF.
+002790     DISPLAY "NOTE: OPENBAL NOT SUPPLIED - OPENING TOTAL".
+002800     DISPLAY "DERIVED FROM CLOSING TOTAL AND TODAY'S".
+002810     DISPLAY "CHECKPOINT MOVEMENT; PER-TYPE OPENING FIGURES".
+002820     DISPLAY "BELOW ARE NOT AVAILABLE AND SHOW AS ZERO.".
+002830 4500-EXIT.
+002840     EXIT.
+
+002850*----------------------------------------------------------*
+002860* 4600-LOAD-INTEREST - PICK UP TODAY'S TOTAL INTEREST       *
+002870*                      POSTED BY INTPOST, IF ANY RAN.       *
+002880*----------------------------------------------------------*
+002890 4600-LOAD-INTEREST.
+002900     IF IC-FILE-PRESENT
+002910         READ INTCTL
+002920             AT END
+002930                 CONTINUE
+002940             NOT AT END
+002950                 MOVE IC-TOTAL-INTEREST TO WS-INTEREST-POSTED
+002960         END-READ
+002970     END-IF.
+002980 4600-EXIT.
+002990     EXIT.
+
+003000*----------------------------------------------------------*
+003010* 4700-LOAD-OPENED-BAL - PICK UP TODAY'S TOTAL STARTING     *
+003020*                        BALANCE ON ACCOUNTS ACCTMAINT      *
+003030*                        OPENED, IF ANY RAN.                 *
+003040*----------------------------------------------------------*
+003050 4700-LOAD-OPENED-BAL.
+003060     IF OC-FILE-PRESENT
+003070         READ OPNCTL
+003080             AT END
+003090                 CONTINUE
+003100             NOT AT END
+003110                 MOVE OC-TOTAL-OPENED-BAL TO WS-OPENED-BAL
+003120         END-READ
+003130     END-IF.
+003140 4700-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------*
+003170* 5000-PRINT-REPORT - SHOW THE PER-TYPE AND OVERALL CONTROL *
+003180*                     TOTALS AND FLAG AN OUT-OF-BALANCE DAY.*
+003190*----------------------------------------------------------*
+003200 5000-PRINT-REPORT.
+003210     COMPUTE WS-EXPECTED-CLOSING =
+003220         WS-OPENING-TOTAL - WS-WITHDRAWN-TOTAL
+003230             + WS-DEPOSITED-TOTAL + WS-INTEREST-POSTED
+003240             + WS-OPENED-BAL.
+003250     COMPUTE WS-VARIANCE =
+003260         WS-CLOSING-TOTAL - WS-EXPECTED-CLOSING.
+003270     DISPLAY "=================================================".
+003280     DISPLAY "TRIALBAL - DAILY TRIAL BALANCE / CONTROL REPORT".
+003290     DISPLAY "=================================================".
+003300     IF NOT OB-FILE-PRESENT
+003310         DISPLAY "(OPENING BY TYPE NOT AVAILABLE - SEE NOTE)"
+003320     END-IF.
+003330     MOVE 1 TO WS-TYPE-IDX.
+003340     PERFORM 5100-PRINT-TYPE-LINE THRU 5100-EXIT
+003350         UNTIL WS-TYPE-IDX > WS-TYPE-COUNT.
+003360     DISPLAY "-------------------------------------------------".
+003370     DISPLAY "OPENING BALANCE TOTAL  : " WS-OPENING-TOTAL.
+003380     DISPLAY "TOTAL WITHDRAWN TODAY  : " WS-WITHDRAWN-TOTAL.
+003390     DISPLAY "TOTAL DEPOSITED TODAY  : " WS-DEPOSITED-TOTAL.
+003400     DISPLAY "INTEREST POSTED TODAY  : " WS-INTEREST-POSTED.
+003410     DISPLAY "OPENED ACCT BALS TODAY : " WS-OPENED-BAL.
+003420     DISPLAY "EXPECTED CLOSING TOTAL : " WS-EXPECTED-CLOSING.
+003430     DISPLAY "ACTUAL CLOSING TOTAL   : " WS-CLOSING-TOTAL.
+003440     IF WS-VARIANCE = 0
+003450         DISPLAY "CONTROL TOTALS BALANCE - NO VARIANCE"
+003460     ELSE
+003470         DISPLAY "*** OUT OF BALANCE ***  VARIANCE: "
+003480             WS-VARIANCE
+003490     END-IF.
+003500     IF NOT OB-FILE-PRESENT
+003510         DISPLAY "NOTE: OPENBAL NOT SUPPLIED - OPENING TOTAL"
+003520         DISPLAY "DERIVED FROM CLOSING TOTAL, CHECKPOINT"
+003530         DISPLAY "MOVEMENT AND INTEREST POSTED; NOT AN"
+003540         DISPLAY "INDEPENDENT CROSS-CHECK OF OPENING BALANCE."
+003550     END-IF.
+003560 5000-EXIT.
+003570     EXIT.
+
+003580 5100-PRINT-TYPE-LINE.
+003590     DISPLAY "ACCT-TYPE " TT-ACCT-TYPE(WS-TYPE-IDX)
+003600         "  OPENING: " TT-OPEN-TOTAL(WS-TYPE-IDX)
+003610         "  CLOSING: " TT-CLOSE-TOTAL(WS-TYPE-IDX).
+003620     ADD 1 TO WS-TYPE-IDX.
+003630 5100-EXIT.
+003640     EXIT.
+
+003650*----------------------------------------------------------*
+003660* 9000-FINALIZE - CLOSE ALL FILES.                          *
+003670*----------------------------------------------------------*
+003680 9000-FINALIZE.
+003690     IF OB-FILE-PRESENT
+003700         CLOSE OPENBAL
+003710     END-IF.
+003720     CLOSE ACCOUNT1 CKPTFILE.
+003730     IF IC-FILE-PRESENT
+003740         CLOSE INTCTL
+003750     END-IF.
+003760     IF OC-FILE-PRESENT
+003770         CLOSE OPNCTL
+003780     END-IF.
+003790 9000-EXIT.
+003800     EXIT.
