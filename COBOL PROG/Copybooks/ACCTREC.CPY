@@ -0,0 +1,12 @@
+      *=================================================*
+      * ACCTREC    - ACCOUNT1 MASTER RECORD LAYOUT       *
+      *              SHARED BY ALL PROGRAMS THAT OPEN    *
+      *              THE ACCOUNT1 (ACCOUNTF) VSAM FILE.  *
+      *=================================================*
+           05 ACCT-NO PIC X(10).
+           05 CUST-NAME PIC X(30).
+           05 ACCT-TYPE PIC X(01).
+           05 BALANCE PIC 9(7)V99.
+           05 ACCT-STATUS PIC X(01).
+              88 ACCT-ACTIVE VALUE "A".
+              88 ACCT-INACTIVE VALUE "I".
