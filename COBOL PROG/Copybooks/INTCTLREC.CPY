@@ -0,0 +1,9 @@
+      *=================================================*
+      * INTCTLREC  - INTPOST INTEREST CONTROL RECORD     *
+      *              WRITTEN BY INTPOST, READ BACK BY    *
+      *              TRIALBAL SO A MONTH-END INTEREST     *
+      *              RUN IS FACTORED INTO THE DAY'S       *
+      *              EXPECTED CLOSING TOTAL.               *
+      *=================================================*
+           05 IC-TOTAL-INTEREST PIC 9(09)V99.
+           05 IC-ACCOUNTS-POSTED PIC 9(05).
