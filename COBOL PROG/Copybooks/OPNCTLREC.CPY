@@ -0,0 +1,10 @@
+      *=================================================*
+      * OPNCTLREC  - ACCTMAINT ACCOUNT-OPENING CONTROL   *
+      *              RECORD. WRITTEN BY ACCTMAINT, READ  *
+      *              BACK BY TRIALBAL SO A DAY'S NEWLY   *
+      *              OPENED ACCOUNTS AND THEIR STARTING   *
+      *              BALANCES ARE FACTORED INTO THE       *
+      *              EXPECTED CLOSING TOTAL.               *
+      *=================================================*
+           05 OC-TOTAL-OPENED-BAL PIC 9(09)V99.
+           05 OC-ACCOUNTS-OPENED PIC 9(05).
