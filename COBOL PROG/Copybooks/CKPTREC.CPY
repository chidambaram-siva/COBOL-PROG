@@ -0,0 +1,14 @@
+      *=================================================*
+      * CKPTREC    - VSAMFILE CHECKPOINT RECORD LAYOUT   *
+      *              WRITTEN BY VSAMFILE, READ BACK BY   *
+      *              VSAMFILE (RESTART) AND TRIALBAL.    *
+      *=================================================*
+           05 CKPT-LAST-TRANSNO PIC X(10).
+           05 CKPT-SUCCESS PIC 9(05).
+           05 CKPT-FAILED PIC 9(05).
+           05 CKPT-TRANS PIC 9(05).
+           05 CKPT-WITHDRAWN PIC 9(09)V99.
+           05 CKPT-DEPOSITED PIC 9(09)V99.
+           05 CKPT-STATUS PIC X(01).
+              88 CKPT-RUN-COMPLETE VALUE "C".
+              88 CKPT-RUN-INCOMPLETE VALUE "I".
